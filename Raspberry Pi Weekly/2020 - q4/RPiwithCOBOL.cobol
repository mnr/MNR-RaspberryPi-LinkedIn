@@ -1,30 +1,745 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RPIwithCOBOL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 WS-GPIO-INIT PIC x(40) VALUE 'echo "21" > /sys/class/gpio/export'.
-        01 WS-GPIO-DIR PIC x(50) VALUE 'echo "out" > /sys/class/gpio/gpio21/direction'.
-        01 WS-GPIO-ON PIC x(40) VALUE 'echo "1" > /sys/class/gpio/gpio21/value'.
-        01 WS-GPIO-OFF PIC x(40) VALUE 'echo "0" > /sys/class/gpio/gpio21/value'.
-        01 WS-GPIO-ClR PIC x(40) VALUE 'echo "21" > /sys/class/gpio/unexport'.        
-        
-        PROCEDURE DIVISION.
-        display "This is COBOL running on a Raspberry Pi".
-        display "Here's how to call GPIO from COBOL".
-        CALL "SYSTEM" USING WS-GPIO-INIT.
-        CALL "SYSTEM" USING WS-GPIO-DIR.
-        PERFORM FLASH-LITE 3 TIMES.
-        CALL "SYSTEM" USING WS-GPIO-CLR.
-        STOP RUN.
-   
-        FLASH-LITE.
-        CALL "SYSTEM" USING WS-GPIO-ON.
-        display "LED is ON".
-        CALL "C$SLEEP" USING 1.
-        CALL "SYSTEM" USING WS-GPIO-OFF.
-        display "LED is OFF".
-        CALL "C$SLEEP" USING 1.
-           
-        END PROGRAM RPIwithCOBOL.
-
+000010*>--------------------------------------------------------------
+000020*> PROGRAM-ID.  RPIwithCOBOL
+000030*> AUTHOR.      R HAWTHORNE
+000040*> INSTALLATION MNR RASPBERRY OPS
+000050*> DATE-WRITTEN 11/02/2020
+000060*>
+000070*> REMARKS.  Drives the status LED on GPIO 21 of the Raspberry
+000080*>           Pi via the sysfs GPIO interface, flashing it a
+000090*>           fixed number of times.
+000100*>
+000110*> MODIFICATION HISTORY
+000120*> DATE        BY   DESCRIPTION
+000130*> ----------  ---  ---------------------------------------------
+000140*> 11/02/2020  RH   Original program - flash gpio21 3 times.
+000150*> 02/14/2021  RH   Pin number externalised into a control file
+000160*>                  instead of being hardcoded into the shell
+000170*>                  command literals.
+000180*> 02/21/2021  RH   Added a dated audit log of every ON/OFF
+000190*>                  transition so console DISPLAY output is not
+000200*>                  the only record of what the pin did.
+000210*> 03/03/2021  RH   RETURN-CODE is now checked after every
+000220*>                  CALL "SYSTEM" - a failed export/unexport no
+000230*>                  longer passes silently.
+000240*> 03/12/2021  RH   Added a restart marker written before the
+000250*>                  flash loop and checked at startup, so a pin
+000260*>                  left exported by a prior abend is driven off
+000270*>                  and unexported before a new run begins.
+000280*> 03/19/2021  RH   Flash count and on/off durations are now
+000290*>                  read from the control file's schedule fields
+000300*>                  instead of being fixed at 3 cycles of 1
+000310*>                  second on, 1 second off.
+000320*> 03/29/2021  RH   Control file is now a device table - one row
+000330*>                  per pin, each with its own role label and
+000340*>                  flash schedule - so a single run can drive
+000350*>                  more than one GPIO pin.
+000360*> 04/05/2021  RH   Added an input mode, selected per device row,
+000370*>                  that exports a pin as "in" and polls its
+000380*>                  value file instead of flashing it, so this
+000390*>                  program can also watch a sensor or button.
+000400*> 04/12/2021  RH   Added a dated run summary report - one line
+000410*>                  per pin driven, with cycles completed, total
+000420*>                  ON seconds and the run's start/end times - so
+000430*>                  activity no longer has to be scraped from
+000440*>                  console output at shift end.
+000450*> 04/19/2021  RH   Added an end-of-run reconciliation step that
+000460*>                  re-reads this run's own audit log entries per
+000470*>                  pin and flags any flash device whose ON/OFF
+000480*>                  pair count does not match what was commanded,
+000490*>                  on a dated exceptions file.
+000500*> 04/26/2021  RH   Each ON/OFF transition now also calls out to
+000510*>                  GPIO_NOTIFY.SH so the monitoring dashboard
+000520*>                  sees live pin state.  A failed publish call
+000530*>                  is only warned about, not abended on - it is
+000540*>                  telemetry, not a GPIO hardware fault.
+000550*>--------------------------------------------------------------
+000560 IDENTIFICATION DIVISION.
+000570 PROGRAM-ID. RPIwithCOBOL.
+000580 AUTHOR. R HAWTHORNE.
+000590 INSTALLATION. MNR-RASPBERRY-OPS.
+000600 DATE-WRITTEN. 11/02/2020.
+000610 DATE-COMPILED.
+000620
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT GPIO-CONTROL-FILE ASSIGN TO "GPIOCTL.DAT"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+000690     SELECT GPIO-AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-NAME
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000720     SELECT GPIO-STATUS-FILE ASSIGN TO "GPIOSTAT.DAT"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-STATUS-FILE-STATUS.
+000750     SELECT GPIO-VALUE-FILE ASSIGN TO DYNAMIC WS-VALUE-FILE-NAME
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-VALUE-FILE-STATUS.
+000780     SELECT GPIO-REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000810     SELECT GPIO-EXCEPTION-FILE
+000820         ASSIGN TO DYNAMIC WS-EXCEPTION-FILE-NAME
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+000850
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  GPIO-CONTROL-FILE.
+000890 01  GPIO-CONTROL-RECORD.
+000900*>        One row per GPIO pin to be driven this run - the pin
+000910*>        number, a role label for DISPLAY/audit purposes, and
+000920*>        the flash schedule for that pin (how many ON/OFF
+000930*>        cycles to run and how long each half of the cycle
+000940*>        lasts, in whole seconds).  CTL-MODE-TEXT is "out" to
+000950*>        flash the pin as before, or "in " to read it instead -
+000960*>        for "in " rows CTL-CYCLES is the number of times to
+000970*>        poll and CTL-ON-SECS is the delay between polls.
+000980     05  CTL-PIN-TEXT PIC X(02).
+000990     05  FILLER PIC X(01).
+001000     05  CTL-MODE-TEXT PIC X(03).
+001010     05  FILLER PIC X(01).
+001020     05  CTL-ROLE-TEXT PIC X(10).
+001030     05  FILLER PIC X(01).
+001040     05  CTL-CYCLES PIC 9(03).
+001050     05  FILLER PIC X(01).
+001060     05  CTL-ON-SECS PIC 9(03).
+001070     05  FILLER PIC X(01).
+001080     05  CTL-OFF-SECS PIC 9(03).
+001090
+001100 FD  GPIO-STATUS-FILE.
+001110 01  GPIO-STATUS-RECORD.
+001120*>        Written just before a pin's flash cycle starts and
+001130*>        cleared once it ends cleanly.  A record still present
+001140*>        at startup means the previous run never got that far -
+001150*>        the pin may still be exported and stuck HIGH.
+001160*>        STAT-MODE-TEXT carries the pin's "out"/"in " mode along
+001170*>        so recovery only forces an input pin's line low for an
+001180*>        "out" pin - an "in " pin has nothing driving it.
+001190     05  STAT-PIN-TEXT PIC X(02).
+001200     05  FILLER PIC X(01).
+001210     05  STAT-MODE-TEXT PIC X(03).
+001220
+001230 FD  GPIO-VALUE-FILE.
+001240 01  GPIO-VALUE-RECORD.
+001250*>        The sysfs value file for the pin currently being
+001260*>        polled - a single "0" or "1" character.
+001270     05  VAL-STATE-TEXT PIC X(01).
+001280
+001290 FD  GPIO-REPORT-FILE.
+001300 01  GPIO-REPORT-RECORD.
+001310*>        One line per pin driven this run - cycles completed,
+001320*>        total ON seconds, and the run's start/end times, so an
+001330*>        operator can see activity at a glance without scraping
+001340*>        console output.
+001350     05  RPT-PIN-TEXT PIC X(02).
+001360     05  FILLER PIC X(01).
+001370     05  RPT-ROLE-TEXT PIC X(10).
+001380     05  FILLER PIC X(01).
+001390     05  RPT-CYCLES PIC 9(05).
+001400     05  FILLER PIC X(01).
+001410     05  RPT-ON-SECONDS PIC 9(07).
+001420     05  FILLER PIC X(01).
+001430     05  RPT-START-TIME PIC X(08).
+001440     05  FILLER PIC X(01).
+001450     05  RPT-END-TIME PIC X(08).
+001460
+001470 FD  GPIO-EXCEPTION-FILE.
+001480 01  GPIO-EXCEPTION-RECORD.
+001490*>        One line per flash pin whose actual ON/OFF pair count
+001500*>        for this run did not match what was commanded - e.g.
+001510*>        the job was killed mid-cycle before its full schedule
+001520*>        completed.
+001530     05  EXC-PIN-TEXT PIC X(02).
+001540     05  FILLER PIC X(01).
+001550     05  EXC-ROLE-TEXT PIC X(10).
+001560     05  FILLER PIC X(01).
+001570     05  EXC-COMMANDED PIC 9(05).
+001580     05  FILLER PIC X(01).
+001590     05  EXC-ON-COUNT PIC 9(05).
+001600     05  FILLER PIC X(01).
+001610     05  EXC-OFF-COUNT PIC 9(05).
+001620     05  FILLER PIC X(01).
+001630     05  EXC-MESSAGE PIC X(25).
+001640
+001650 FD  GPIO-AUDIT-FILE.
+001660 01  GPIO-AUDIT-RECORD.
+001670*>        One line per ON/OFF transition - date, time, pin and
+001680*>        the transition itself - so an operator can answer
+001690*>        "was the lamp actually cycling at 3AM" after the fact.
+001700     05  AUD-DATE PIC X(10).
+001710     05  FILLER PIC X(01).
+001720     05  AUD-TIME PIC X(08).
+001730     05  FILLER PIC X(01).
+001740     05  AUD-PIN-TEXT PIC X(02).
+001750     05  FILLER PIC X(01).
+001760     05  AUD-TRANSITION PIC X(03).
+001770
+001780 WORKING-STORAGE SECTION.
+001790*>--------------------------------------------------------------
+001800*> FILE STATUS AND SWITCHES
+001810*>--------------------------------------------------------------
+001820 77  WS-CONTROL-FILE-STATUS PIC X(02) VALUE SPACES.
+001830 77  WS-AUDIT-FILE-STATUS PIC X(02) VALUE SPACES.
+001840 77  WS-STATUS-FILE-STATUS PIC X(02) VALUE SPACES.
+001850 77  WS-VALUE-FILE-STATUS PIC X(02) VALUE SPACES.
+001860 77  WS-REPORT-FILE-STATUS PIC X(02) VALUE SPACES.
+001870 77  WS-EXCEPTION-FILE-STATUS PIC X(02) VALUE SPACES.
+001880
+001890*>--------------------------------------------------------------
+001900*> GPIO PIN NUMBER, READ FROM THE CONTROL FILE AT STARTUP
+001910*>--------------------------------------------------------------
+001920 77  WS-PIN-TEXT PIC X(02) VALUE "21".
+001930
+001940*>--------------------------------------------------------------
+001950*> FLASH SCHEDULE, READ FROM THE CONTROL FILE AT STARTUP -
+001960*> DEFAULTS BELOW MATCH THE ORIGINAL HARDCODED 3 CYCLES OF
+001970*> ONE SECOND ON, ONE SECOND OFF
+001980*>--------------------------------------------------------------
+001990 77  WS-CYCLES PIC 9(03) VALUE 3.
+002000 77  WS-ON-SECS PIC 9(03) VALUE 1.
+002010 77  WS-OFF-SECS PIC 9(03) VALUE 1.
+002020 77  WS-ROLE-TEXT PIC X(10) VALUE SPACES.
+002030
+002040*>--------------------------------------------------------------
+002050*> DEVICE MODE - "out" DRIVES THE PIN (THE ORIGINAL BEHAVIOUR),
+002060*> "in " EXPORTS IT AS AN INPUT AND POLLS ITS VALUE INSTEAD
+002070*>--------------------------------------------------------------
+002080 77  WS-MODE-TEXT PIC X(03) VALUE "out".
+002090 77  WS-VALUE-FILE-NAME PIC X(50) VALUE SPACES.
+002100 77  WS-LAST-VALUE PIC X(01) VALUE SPACES.
+002110 77  WS-CUR-VALUE PIC X(01) VALUE SPACES.
+002120
+002130*>--------------------------------------------------------------
+002140*> DEVICE TABLE - ONE ENTRY PER PIN LISTED IN THE CONTROL FILE,
+002150*> DRIVEN IN ORDER, ONE PIN AT A TIME
+002160*>--------------------------------------------------------------
+002170 77  WS-MAX-DEVICES PIC 9(03) VALUE 20.
+002180 77  WS-DEVICE-COUNT PIC 9(03) VALUE ZERO.
+002190 77  WS-DEVICE-IDX PIC 9(03) VALUE ZERO.
+002200 01  WS-DEVICE-TABLE.
+002210     05  WS-DEVICE-ENTRY OCCURS 20 TIMES.
+002220         10  WS-DEV-PIN-TEXT PIC X(02).
+002230         10  WS-DEV-MODE PIC X(03).
+002240         10  WS-DEV-ROLE PIC X(10).
+002250         10  WS-DEV-CYCLES PIC 9(03).
+002260         10  WS-DEV-ON-SECS PIC 9(03).
+002270         10  WS-DEV-OFF-SECS PIC 9(03).
+002280
+002290*>--------------------------------------------------------------
+002300*> AUDIT LOG SUPPORT - DATED FILE NAME AND CURRENT TRANSITION
+002310*>--------------------------------------------------------------
+002320 77  WS-AUDIT-FILE-NAME PIC X(20) VALUE SPACES.
+002330 77  WS-TRANSITION PIC X(03) VALUE SPACES.
+002340
+002350*>--------------------------------------------------------------
+002360*> RUN SUMMARY REPORT SUPPORT - DATED FILE NAME, RUN START TIME,
+002370*> AND PER-DEVICE CYCLE/ON-SECONDS TOTALS
+002380*>--------------------------------------------------------------
+002390 77  WS-REPORT-FILE-NAME PIC X(20) VALUE SPACES.
+002400 77  WS-RUN-START-TIME PIC X(08) VALUE SPACES.
+002410 77  WS-DEV-CYCLE-COUNT PIC 9(05) VALUE ZERO.
+002420 77  WS-DEV-ON-SECONDS PIC 9(07) VALUE ZERO.
+002430
+002440*>--------------------------------------------------------------
+002450*> RECONCILIATION SUPPORT - COMPARES EACH FLASH PIN'S COMMANDED
+002460*> CYCLE COUNT AGAINST THE ON/OFF PAIRS THIS RUN ACTUALLY WROTE
+002470*> TO THE AUDIT LOG
+002480*>--------------------------------------------------------------
+002490 77  WS-EXCEPTION-FILE-NAME PIC X(20) VALUE SPACES.
+002500 77  WS-ON-COUNT PIC 9(05) VALUE ZERO.
+002510 77  WS-OFF-COUNT PIC 9(05) VALUE ZERO.
+002520 77  WS-RECON-IDX PIC 9(03) VALUE ZERO.
+002530
+002540*>--------------------------------------------------------------
+002550*> NAME OF THE GPIO OPERATION MOST RECENTLY ATTEMPTED, USED TO
+002560*> LABEL THE ERROR MESSAGE IF ITS CALL "SYSTEM" FAILS
+002570*>--------------------------------------------------------------
+002580 77  WS-LAST-OPERATION PIC X(30) VALUE SPACES.
+002590
+002600 01  WS-TODAY PIC 9(08) VALUE ZERO.
+002610 01  WS-TODAY-R REDEFINES WS-TODAY.
+002620     05  WS-TODAY-YYYY PIC 9(04).
+002630     05  WS-TODAY-MM PIC 9(02).
+002640     05  WS-TODAY-DD PIC 9(02).
+002650
+002660 01  WS-NOW PIC 9(08) VALUE ZERO.
+002670 01  WS-NOW-R REDEFINES WS-NOW.
+002680     05  WS-NOW-HH PIC 9(02).
+002690     05  WS-NOW-MM PIC 9(02).
+002700     05  WS-NOW-SS PIC 9(02).
+002710     05  WS-NOW-CC PIC 9(02).
+002720
+002730*>--------------------------------------------------------------
+002740*> GPIO SHELL COMMAND LITERALS, BUILT AT RUNTIME AROUND THE
+002750*> CURRENT PIN NUMBER
+002760*>--------------------------------------------------------------
+002770 01  WS-GPIO-INIT PIC X(50) VALUE SPACES.
+002780 01  WS-GPIO-DIR PIC X(50) VALUE SPACES.
+002790 01  WS-GPIO-ON PIC X(50) VALUE SPACES.
+002800 01  WS-GPIO-OFF PIC X(50) VALUE SPACES.
+002810 01  WS-GPIO-ClR PIC X(50) VALUE SPACES.
+002820
+002830*>--------------------------------------------------------------
+002840*> RECOVERY COMMANDS, BUILT AROUND A STALE MARKER'S PIN NUMBER -
+002850*> KEPT SEPARATE FROM THE LIVE WS-GPIO-* COMMANDS SO CHECKING
+002860*> FOR A STALE MARKER NEVER DISTURBS THE CURRENT RUN'S PIN
+002870*>--------------------------------------------------------------
+002880 01  WS-RECOVER-OFF-CMD PIC X(50) VALUE SPACES.
+002890 01  WS-RECOVER-ClR-CMD PIC X(50) VALUE SPACES.
+002900
+002910*>--------------------------------------------------------------
+002920*> STATUS PUBLISH COMMAND - CALLS OUT TO GPIO_NOTIFY.SH WITH THE
+002930*> PIN AND ITS NEW TRANSITION SO THE MONITORING DASHBOARD SHOWS
+002940*> LIVE PIN STATE
+002950*>--------------------------------------------------------------
+002960 01  WS-NOTIFY-CMD PIC X(80) VALUE SPACES.
+002970
+002980 PROCEDURE DIVISION.
+002990
+003000 0000-MAINLINE.
+003010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003020     PERFORM 2500-DRIVE-DEVICE THRU 2500-EXIT
+003030         VARYING WS-DEVICE-IDX FROM 1 BY 1
+003040         UNTIL WS-DEVICE-IDX > WS-DEVICE-COUNT.
+003050     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003060     STOP RUN.
+003070
+003080 1000-INITIALIZE.
+003090     DISPLAY "This is COBOL running on a Raspberry Pi".
+003100     DISPLAY "Here's how to call GPIO from COBOL".
+003110     PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT.
+003120     PERFORM 1300-OPEN-AUDIT-FILE THRU 1300-EXIT.
+003130     PERFORM 1350-OPEN-REPORT-FILE THRU 1350-EXIT.
+003140     PERFORM 2000-CHECK-RESTART THRU 2000-EXIT.
+003150 1000-EXIT.
+003160     EXIT.
+003170
+003180 1100-READ-CONTROL-FILE.
+003190*>        The control file lets an operator repoint this program
+003200*>        at a set of header pins without a recompile - one row
+003210*>        per pin driven this run.  If it is missing or empty we
+003220*>        fall back to a single device using the WS-PIN-TEXT and
+003230*>        WS-CYCLES/WS-ON-SECS/WS-OFF-SECS defaults set above.
+003240     MOVE ZERO TO WS-DEVICE-COUNT.
+003250     OPEN INPUT GPIO-CONTROL-FILE.
+003260     IF WS-CONTROL-FILE-STATUS = "00"
+003270         PERFORM 1150-READ-CONTROL-RECORD THRU 1150-EXIT
+003280             UNTIL WS-CONTROL-FILE-STATUS NOT = "00"
+003290         CLOSE GPIO-CONTROL-FILE
+003300     ELSE
+003310         DISPLAY "GPIOCTL.DAT NOT FOUND - USING DEFAULT PIN "
+003320             WS-PIN-TEXT
+003330     END-IF.
+003340     IF WS-DEVICE-COUNT = ZERO
+003350         PERFORM 1180-USE-DEFAULT-DEVICE THRU 1180-EXIT
+003360     END-IF.
+003370 1100-EXIT.
+003380     EXIT.
+003390
+003400 1150-READ-CONTROL-RECORD.
+003410     READ GPIO-CONTROL-FILE
+003420         AT END
+003430             CONTINUE
+003440         NOT AT END
+003450             IF WS-DEVICE-COUNT < WS-MAX-DEVICES
+003460                 ADD 1 TO WS-DEVICE-COUNT
+003470                 MOVE WS-DEVICE-COUNT TO WS-DEVICE-IDX
+003480                 MOVE CTL-PIN-TEXT
+003490                     TO WS-DEV-PIN-TEXT (WS-DEVICE-IDX)
+003500                 MOVE CTL-MODE-TEXT
+003510                     TO WS-DEV-MODE (WS-DEVICE-IDX)
+003520                 MOVE CTL-ROLE-TEXT
+003530                     TO WS-DEV-ROLE (WS-DEVICE-IDX)
+003540                 MOVE CTL-CYCLES
+003550                     TO WS-DEV-CYCLES (WS-DEVICE-IDX)
+003560                 MOVE CTL-ON-SECS
+003570                     TO WS-DEV-ON-SECS (WS-DEVICE-IDX)
+003580                 MOVE CTL-OFF-SECS
+003590                     TO WS-DEV-OFF-SECS (WS-DEVICE-IDX)
+003600             ELSE
+003610                 DISPLAY "GPIOCTL.DAT HAS MORE THAN "
+003620                     WS-MAX-DEVICES
+003630                     " DEVICES - EXTRA ROWS IGNORED"
+003640             END-IF
+003650     END-READ.
+003660 1150-EXIT.
+003670     EXIT.
+003680
+003690 1180-USE-DEFAULT-DEVICE.
+003700     MOVE 1 TO WS-DEVICE-COUNT.
+003710     MOVE WS-PIN-TEXT TO WS-DEV-PIN-TEXT (1).
+003720     MOVE WS-MODE-TEXT TO WS-DEV-MODE (1).
+003730     MOVE "DEFAULT" TO WS-DEV-ROLE (1).
+003740     MOVE WS-CYCLES TO WS-DEV-CYCLES (1).
+003750     MOVE WS-ON-SECS TO WS-DEV-ON-SECS (1).
+003760     MOVE WS-OFF-SECS TO WS-DEV-OFF-SECS (1).
+003770 1180-EXIT.
+003780     EXIT.
+003790
+003800 1200-BUILD-GPIO-COMMANDS.
+003810     STRING 'echo "' DELIMITED BY SIZE
+003820             WS-PIN-TEXT DELIMITED BY SPACE
+003830             '" > /sys/class/gpio/export' DELIMITED BY SIZE
+003840         INTO WS-GPIO-INIT.
+003850     STRING 'echo "' DELIMITED BY SIZE
+003860             WS-MODE-TEXT DELIMITED BY SPACE
+003870             '" > /sys/class/gpio/gpio' DELIMITED BY SIZE
+003880             WS-PIN-TEXT DELIMITED BY SPACE
+003890             '/direction' DELIMITED BY SIZE
+003900         INTO WS-GPIO-DIR.
+003910     STRING 'echo "1" > /sys/class/gpio/gpio' DELIMITED BY SIZE
+003920             WS-PIN-TEXT DELIMITED BY SPACE
+003930             '/value' DELIMITED BY SIZE
+003940         INTO WS-GPIO-ON.
+003950     STRING 'echo "0" > /sys/class/gpio/gpio' DELIMITED BY SIZE
+003960             WS-PIN-TEXT DELIMITED BY SPACE
+003970             '/value' DELIMITED BY SIZE
+003980         INTO WS-GPIO-OFF.
+003990     STRING 'echo "' DELIMITED BY SIZE
+004000             WS-PIN-TEXT DELIMITED BY SPACE
+004010             '" > /sys/class/gpio/unexport' DELIMITED BY SIZE
+004020         INTO WS-GPIO-ClR.
+004030 1200-EXIT.
+004040     EXIT.
+004050
+004060 1250-BUILD-VALUE-FILE-NAME.
+004070     STRING "/sys/class/gpio/gpio" DELIMITED BY SIZE
+004080             WS-PIN-TEXT DELIMITED BY SPACE
+004090             "/value" DELIMITED BY SIZE
+004100         INTO WS-VALUE-FILE-NAME.
+004110 1250-EXIT.
+004120     EXIT.
+004130
+004140 1300-OPEN-AUDIT-FILE.
+004150*>        One audit file per calendar day - later runs on the
+004160*>        same day append to it rather than overwrite it.
+004170     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+004180     STRING "GPIOAUD." DELIMITED BY SIZE
+004190             WS-TODAY DELIMITED BY SIZE
+004200         INTO WS-AUDIT-FILE-NAME.
+004210     OPEN EXTEND GPIO-AUDIT-FILE.
+004220     IF WS-AUDIT-FILE-STATUS NOT = "00"
+004230         OPEN OUTPUT GPIO-AUDIT-FILE
+004240     END-IF.
+004250 1300-EXIT.
+004260     EXIT.
+004270
+004280 1350-OPEN-REPORT-FILE.
+004290*>        One report file per calendar day, appended to across
+004300*>        runs the same way the audit file is - and this run's
+004310*>        start time is captured here for every device line it
+004320*>        writes below.
+004330     STRING "GPIORPT." DELIMITED BY SIZE
+004340             WS-TODAY DELIMITED BY SIZE
+004350         INTO WS-REPORT-FILE-NAME.
+004360     OPEN EXTEND GPIO-REPORT-FILE.
+004370     IF WS-REPORT-FILE-STATUS NOT = "00"
+004380         OPEN OUTPUT GPIO-REPORT-FILE
+004390     END-IF.
+004400     ACCEPT WS-NOW FROM TIME.
+004410     STRING WS-NOW-HH ":" WS-NOW-MM ":" WS-NOW-SS
+004420         DELIMITED BY SIZE INTO WS-RUN-START-TIME.
+004430 1350-EXIT.
+004440     EXIT.
+004450
+004460 2000-CHECK-RESTART.
+004470*>        If a marker survives from a run that never reached
+004480*>        5900-CLEAR-RESTART-MARKER, that pin may still be
+004490*>        exported and stuck HIGH.  Recover it before this run
+004500*>        touches the control file's pin.
+004510     OPEN INPUT GPIO-STATUS-FILE.
+004520     IF WS-STATUS-FILE-STATUS = "00"
+004530         READ GPIO-STATUS-FILE
+004540             NOT AT END
+004550                 PERFORM 2100-RECOVER-STALE-PIN THRU 2100-EXIT
+004560         END-READ
+004570         CLOSE GPIO-STATUS-FILE
+004580         OPEN OUTPUT GPIO-STATUS-FILE
+004590         CLOSE GPIO-STATUS-FILE
+004600     END-IF.
+004610 2000-EXIT.
+004620     EXIT.
+004630
+004640 2100-RECOVER-STALE-PIN.
+004650     DISPLAY "STALE GPIO MARKER FOUND FOR PIN " STAT-PIN-TEXT
+004660         " - RECOVERING BEFORE STARTING A NEW RUN".
+004670     MOVE STAT-PIN-TEXT TO WS-PIN-TEXT.
+004680     IF STAT-MODE-TEXT NOT = "in "
+004690         STRING 'echo "0" > /sys/class/gpio/gpio'
+004700                 DELIMITED BY SIZE
+004710             STAT-PIN-TEXT DELIMITED BY SPACE
+004720             '/value' DELIMITED BY SIZE
+004730             INTO WS-RECOVER-OFF-CMD
+004740         MOVE "GPIO RECOVERY - FORCE OFF" TO WS-LAST-OPERATION
+004750         CALL "SYSTEM" USING WS-RECOVER-OFF-CMD
+004760         PERFORM 4990-CHECK-SYSTEM-RC THRU 4990-EXIT
+004770     END-IF.
+004780     STRING 'echo "' DELIMITED BY SIZE
+004790             STAT-PIN-TEXT DELIMITED BY SPACE
+004800             '" > /sys/class/gpio/unexport' DELIMITED BY SIZE
+004810         INTO WS-RECOVER-ClR-CMD.
+004820     MOVE "GPIO RECOVERY - UNEXPORT" TO WS-LAST-OPERATION.
+004830     CALL "SYSTEM" USING WS-RECOVER-ClR-CMD.
+004840     PERFORM 4990-CHECK-SYSTEM-RC THRU 4990-EXIT.
+004850 2100-EXIT.
+004860     EXIT.
+004870
+004880 2500-DRIVE-DEVICE.
+004890*>        Loads the current device table entry into the live
+004900*>        WS-PIN-TEXT/WS-CYCLES/etc. fields used by the rest of
+004910*>        the program, then exports, flashes and unexports that
+004920*>        one pin before the mainline moves on to the next entry.
+004930     MOVE WS-DEV-PIN-TEXT (WS-DEVICE-IDX) TO WS-PIN-TEXT.
+004940     MOVE WS-DEV-MODE (WS-DEVICE-IDX) TO WS-MODE-TEXT.
+004950     MOVE WS-DEV-ROLE (WS-DEVICE-IDX) TO WS-ROLE-TEXT.
+004960     MOVE WS-DEV-CYCLES (WS-DEVICE-IDX) TO WS-CYCLES.
+004970     MOVE WS-DEV-ON-SECS (WS-DEVICE-IDX) TO WS-ON-SECS.
+004980     MOVE WS-DEV-OFF-SECS (WS-DEVICE-IDX) TO WS-OFF-SECS.
+004990     DISPLAY "DRIVING PIN " WS-PIN-TEXT " MODE " WS-MODE-TEXT
+005000         " ROLE " WS-ROLE-TEXT.
+005010     MOVE ZERO TO WS-DEV-CYCLE-COUNT.
+005020     MOVE ZERO TO WS-DEV-ON-SECONDS.
+005030     PERFORM 1200-BUILD-GPIO-COMMANDS THRU 1200-EXIT.
+005040     MOVE "GPIO EXPORT" TO WS-LAST-OPERATION.
+005050     CALL "SYSTEM" USING WS-GPIO-INIT.
+005060     PERFORM 4990-CHECK-SYSTEM-RC THRU 4990-EXIT.
+005070     PERFORM 5000-WRITE-RESTART-MARKER THRU 5000-EXIT.
+005080     MOVE "GPIO SET DIRECTION" TO WS-LAST-OPERATION.
+005090     CALL "SYSTEM" USING WS-GPIO-DIR.
+005100     PERFORM 4990-CHECK-SYSTEM-RC THRU 4990-EXIT.
+005110     IF WS-MODE-TEXT = "in "
+005120         PERFORM 1250-BUILD-VALUE-FILE-NAME THRU 1250-EXIT
+005130         MOVE SPACES TO WS-LAST-VALUE
+005140         PERFORM 2700-POLL-INPUT-PIN THRU 2700-EXIT
+005150             WS-CYCLES TIMES
+005160     ELSE
+005170         PERFORM FLASH-LITE WS-CYCLES TIMES
+005180     END-IF.
+005190     PERFORM 5900-CLEAR-RESTART-MARKER THRU 5900-EXIT.
+005200     MOVE "GPIO UNEXPORT" TO WS-LAST-OPERATION.
+005210     CALL "SYSTEM" USING WS-GPIO-ClR.
+005220     PERFORM 4990-CHECK-SYSTEM-RC THRU 4990-EXIT.
+005230     PERFORM 6000-WRITE-DEVICE-REPORT THRU 6000-EXIT.
+005240 2500-EXIT.
+005250     EXIT.
+005260
+005270 2700-POLL-INPUT-PIN.
+005280*>        Reads the pin's sysfs value file and logs a transition
+005290*>        only when the state actually changes since the last
+005300*>        poll, so a steady door sensor does not flood the audit
+005310*>        log with an entry every interval.
+005320     OPEN INPUT GPIO-VALUE-FILE.
+005330     IF WS-VALUE-FILE-STATUS = "00"
+005340         READ GPIO-VALUE-FILE
+005350             NOT AT END
+005360                 MOVE VAL-STATE-TEXT TO WS-CUR-VALUE
+005370         END-READ
+005380         CLOSE GPIO-VALUE-FILE
+005390         IF WS-CUR-VALUE NOT = WS-LAST-VALUE
+005400             DISPLAY "PIN " WS-PIN-TEXT " STATE IS NOW "
+005410                 WS-CUR-VALUE
+005420             IF WS-CUR-VALUE = "1"
+005430                 MOVE "ON " TO WS-TRANSITION
+005440             ELSE
+005450                 MOVE "OFF" TO WS-TRANSITION
+005460             END-IF
+005470             PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+005480             PERFORM 3500-PUBLISH-STATUS THRU 3500-EXIT
+005490             MOVE WS-CUR-VALUE TO WS-LAST-VALUE
+005500         END-IF
+005510     ELSE
+005520         DISPLAY "UNABLE TO READ GPIO VALUE FOR PIN " WS-PIN-TEXT
+005530     END-IF.
+005540     CALL "C$SLEEP" USING WS-ON-SECS.
+005550     ADD 1 TO WS-DEV-CYCLE-COUNT.
+005560 2700-EXIT.
+005570     EXIT.
+005580
+005590 5000-WRITE-RESTART-MARKER.
+005600     OPEN OUTPUT GPIO-STATUS-FILE.
+005610     MOVE WS-PIN-TEXT TO STAT-PIN-TEXT.
+005620     MOVE WS-MODE-TEXT TO STAT-MODE-TEXT.
+005630     WRITE GPIO-STATUS-RECORD.
+005640     CLOSE GPIO-STATUS-FILE.
+005650 5000-EXIT.
+005660     EXIT.
+005670
+005680 5900-CLEAR-RESTART-MARKER.
+005690     OPEN OUTPUT GPIO-STATUS-FILE.
+005700     CLOSE GPIO-STATUS-FILE.
+005710 5900-EXIT.
+005720     EXIT.
+005730
+005740 6000-WRITE-DEVICE-REPORT.
+005750*>        This pin's line for the run summary report - its own
+005760*>        finish time stands in for the run end time, since
+005770*>        devices are driven one at a time rather than together.
+005780     MOVE SPACES TO GPIO-REPORT-RECORD.
+005790     MOVE WS-PIN-TEXT TO RPT-PIN-TEXT.
+005800     MOVE WS-ROLE-TEXT TO RPT-ROLE-TEXT.
+005810     MOVE WS-DEV-CYCLE-COUNT TO RPT-CYCLES.
+005820     MOVE WS-DEV-ON-SECONDS TO RPT-ON-SECONDS.
+005830     MOVE WS-RUN-START-TIME TO RPT-START-TIME.
+005840     ACCEPT WS-NOW FROM TIME.
+005850     STRING WS-NOW-HH ":" WS-NOW-MM ":" WS-NOW-SS
+005860         DELIMITED BY SIZE INTO RPT-END-TIME.
+005870     WRITE GPIO-REPORT-RECORD.
+005880 6000-EXIT.
+005890     EXIT.
+005900
+005910 3000-WRITE-AUDIT-RECORD.
+005920     MOVE SPACES TO GPIO-AUDIT-RECORD.
+005930     ACCEPT WS-NOW FROM TIME.
+005940     STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+005950         DELIMITED BY SIZE INTO AUD-DATE.
+005960     STRING WS-NOW-HH ":" WS-NOW-MM ":" WS-NOW-SS
+005970         DELIMITED BY SIZE INTO AUD-TIME.
+005980     MOVE WS-PIN-TEXT TO AUD-PIN-TEXT.
+005990     MOVE WS-TRANSITION TO AUD-TRANSITION.
+006000     WRITE GPIO-AUDIT-RECORD.
+006010 3000-EXIT.
+006020     EXIT.
+006030
+006040 3500-PUBLISH-STATUS.
+006050*>        Best-effort call-out to the monitoring dashboard - a
+006060*>        failed publish is warned about, not abended on, since
+006070*>        it is telemetry rather than a GPIO hardware fault.
+006080     STRING "./GPIO_NOTIFY.SH " DELIMITED BY SIZE
+006090             WS-PIN-TEXT DELIMITED BY SPACE
+006100             " " DELIMITED BY SIZE
+006110             WS-TRANSITION DELIMITED BY SPACE
+006120         INTO WS-NOTIFY-CMD.
+006130     CALL "SYSTEM" USING WS-NOTIFY-CMD.
+006140     IF RETURN-CODE NOT = 0
+006150         DISPLAY "WARNING - STATUS PUBLISH FAILED FOR PIN "
+006160             WS-PIN-TEXT " RETURN-CODE: " RETURN-CODE
+006170     END-IF.
+006180 3500-EXIT.
+006190     EXIT.
+006200
+006210 4990-CHECK-SYSTEM-RC.
+006220*>        A non-zero RETURN-CODE from CALL "SYSTEM" means the
+006230*>        shell command itself failed (for example, exporting a
+006240*>        pin that is already exported).  We abend rather than
+006250*>        let the rest of the run proceed against a pin that is
+006260*>        not in the state we think it is in.
+006270     IF RETURN-CODE NOT = 0
+006280         DISPLAY "*** GPIO OPERATION FAILED ***"
+006290         DISPLAY "OPERATION: " WS-LAST-OPERATION
+006300         DISPLAY "PIN: " WS-PIN-TEXT
+006310             " RETURN-CODE: " RETURN-CODE
+006320         PERFORM 9000-TERMINATE THRU 9000-EXIT
+006330         MOVE 16 TO RETURN-CODE
+006340         STOP RUN
+006350     END-IF.
+006360 4990-EXIT.
+006370     EXIT.
+006380
+006390 9000-TERMINATE.
+006400     CLOSE GPIO-AUDIT-FILE.
+006410     PERFORM 7000-RECONCILE-AUDIT-LOG THRU 7000-EXIT.
+006420     CLOSE GPIO-REPORT-FILE.
+006430 9000-EXIT.
+006440     EXIT.
+006450
+006460 7000-RECONCILE-AUDIT-LOG.
+006470*>        Re-reads this run's own audit entries and compares the
+006480*>        ON/OFF pairs each flash pin actually logged against
+006490*>        what was commanded.  Only devices this run reached are
+006500*>        checked - WS-DEVICE-IDX still holds the in-progress
+006510*>        device if we got here through an abend, or one past
+006520*>        the last device if the run completed normally.
+006530     STRING "GPIOEXC." DELIMITED BY SIZE
+006540             WS-TODAY DELIMITED BY SIZE
+006550         INTO WS-EXCEPTION-FILE-NAME.
+006560     OPEN EXTEND GPIO-EXCEPTION-FILE.
+006570     IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+006580         OPEN OUTPUT GPIO-EXCEPTION-FILE
+006590     END-IF.
+006600     PERFORM 7100-RECONCILE-ONE-DEVICE THRU 7100-EXIT
+006610         VARYING WS-RECON-IDX FROM 1 BY 1
+006620         UNTIL WS-RECON-IDX > WS-DEVICE-COUNT
+006630            OR WS-RECON-IDX > WS-DEVICE-IDX.
+006640     CLOSE GPIO-EXCEPTION-FILE.
+006650 7000-EXIT.
+006660     EXIT.
+006670
+006680 7100-RECONCILE-ONE-DEVICE.
+006690*>        Input-mode devices have no commanded ON/OFF pair count
+006700*>        to reconcile against - only flash ("out") pins are
+006710*>        checked here.
+006720     IF WS-DEV-MODE (WS-RECON-IDX) = "out"
+006730         MOVE ZERO TO WS-ON-COUNT
+006740         MOVE ZERO TO WS-OFF-COUNT
+006750         OPEN INPUT GPIO-AUDIT-FILE
+006760         IF WS-AUDIT-FILE-STATUS = "00"
+006770             PERFORM 7150-TALLY-AUDIT-RECORD THRU 7150-EXIT
+006780                 UNTIL WS-AUDIT-FILE-STATUS NOT = "00"
+006790             CLOSE GPIO-AUDIT-FILE
+006800         END-IF
+006810         IF WS-ON-COUNT NOT = WS-OFF-COUNT
+006820            OR WS-ON-COUNT NOT = WS-DEV-CYCLES (WS-RECON-IDX)
+006830             PERFORM 7200-WRITE-EXCEPTION THRU 7200-EXIT
+006840         END-IF
+006850     END-IF.
+006860 7100-EXIT.
+006870     EXIT.
+006880
+006890 7150-TALLY-AUDIT-RECORD.
+006900*>        AUD-TIME is compared against this run's start time so
+006910*>        an earlier run's entries for the same pin, still in
+006920*>        today's dated audit file, are not counted twice.
+006930     READ GPIO-AUDIT-FILE
+006940         AT END
+006950             CONTINUE
+006960         NOT AT END
+006970             IF AUD-PIN-TEXT = WS-DEV-PIN-TEXT (WS-RECON-IDX)
+006980                AND AUD-TIME NOT < WS-RUN-START-TIME
+006990                 IF AUD-TRANSITION = "ON "
+007000                     ADD 1 TO WS-ON-COUNT
+007010                 ELSE
+007020                     IF AUD-TRANSITION = "OFF"
+007030                         ADD 1 TO WS-OFF-COUNT
+007040                     END-IF
+007050                 END-IF
+007060             END-IF
+007070     END-READ.
+007080 7150-EXIT.
+007090     EXIT.
+007100
+007110 7200-WRITE-EXCEPTION.
+007120     MOVE SPACES TO GPIO-EXCEPTION-RECORD.
+007130     MOVE WS-DEV-PIN-TEXT (WS-RECON-IDX) TO EXC-PIN-TEXT.
+007140     MOVE WS-DEV-ROLE (WS-RECON-IDX) TO EXC-ROLE-TEXT.
+007150     MOVE WS-DEV-CYCLES (WS-RECON-IDX) TO EXC-COMMANDED.
+007160     MOVE WS-ON-COUNT TO EXC-ON-COUNT.
+007170     MOVE WS-OFF-COUNT TO EXC-OFF-COUNT.
+007180     MOVE "ON/OFF COUNT MISMATCH" TO EXC-MESSAGE.
+007190     WRITE GPIO-EXCEPTION-RECORD.
+007200     DISPLAY "*** RECONCILIATION EXCEPTION FOR PIN "
+007210         WS-DEV-PIN-TEXT (WS-RECON-IDX).
+007220 7200-EXIT.
+007230     EXIT.
+007240
+007250 FLASH-LITE.
+007260     MOVE "GPIO ON" TO WS-LAST-OPERATION.
+007270     CALL "SYSTEM" USING WS-GPIO-ON.
+007280     PERFORM 4990-CHECK-SYSTEM-RC THRU 4990-EXIT.
+007290     DISPLAY "LED is ON".
+007300     MOVE "ON " TO WS-TRANSITION.
+007310     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+007320     PERFORM 3500-PUBLISH-STATUS THRU 3500-EXIT.
+007330     CALL "C$SLEEP" USING WS-ON-SECS.
+007340     MOVE "GPIO OFF" TO WS-LAST-OPERATION.
+007350     CALL "SYSTEM" USING WS-GPIO-OFF.
+007360     PERFORM 4990-CHECK-SYSTEM-RC THRU 4990-EXIT.
+007370     DISPLAY "LED is OFF".
+007380     MOVE "OFF" TO WS-TRANSITION.
+007390     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT.
+007400     PERFORM 3500-PUBLISH-STATUS THRU 3500-EXIT.
+007410     CALL "C$SLEEP" USING WS-OFF-SECS.
+007420     ADD 1 TO WS-DEV-CYCLE-COUNT.
+007430     ADD WS-ON-SECS TO WS-DEV-ON-SECONDS.
+007440
+007450 END PROGRAM RPIwithCOBOL.
